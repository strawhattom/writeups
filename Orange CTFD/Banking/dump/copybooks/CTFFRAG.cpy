@@ -0,0 +1,11 @@
+      *> CTFFRAG - fragment table and concatenated segment output
+      *> layout, shared by CTF and any other program working against
+      *> the same fragment set (validators, inquiry screens).
+       01  WS-FRAGMENT-RECORD.
+           05  WS-FRAGMENT-TABLE OCCURS 8 TIMES.
+               10  WS-FRAGMENT             PIC X(20).
+
+       01  WS-CONCAT-FIELDS.
+           05  WS-CONCAT1                  PIC X(52) VALUE SPACES.
+           05  WS-CONCAT2                  PIC X(70) VALUE SPACES.
+           05  WS-CONCAT3                  PIC X(52) VALUE SPACES.
