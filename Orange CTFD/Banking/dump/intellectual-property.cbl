@@ -1,44 +1,270 @@
 IDENTIFICATION DIVISION.
    PROGRAM-ID. CTF.
-   
+
+   ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT CTF-KEYFRAG-FILE ASSIGN TO KEYFRAG
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-KEYFRAG-FILE-STATUS.
+       SELECT CTF-CODE-OUT ASSIGN TO CODEOUT
+           ORGANIZATION IS SEQUENTIAL.
+       SELECT CTF-AUDIT-FILE ASSIGN TO AUDITLOG
+           ORGANIZATION IS SEQUENTIAL.
+       SELECT CTF-INQUIRY-FILE ASSIGN TO INQUIRY
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-INQUIRY-FILE-STATUS.
+
    DATA DIVISION.
+   FILE SECTION.
+   FD  CTF-KEYFRAG-FILE
+       RECORDING MODE IS F.
+   01  KEYFRAG-RECORD                 PIC X(160).
+
+   FD  CTF-INQUIRY-FILE
+       RECORDING MODE IS F.
+   01  INQUIRY-RECORD                 PIC X(160).
+
+   FD  CTF-CODE-OUT
+       RECORDING MODE IS F.
+   01  CODE-OUT-RECORD.
+       05  CO-SEGMENT-ID                PIC X(08).
+       05  CO-SEGMENT-VALUE             PIC X(70).
+       05  CO-RUN-TIMESTAMP             PIC X(26).
+
+   FD  CTF-AUDIT-FILE
+       RECORDING MODE IS F.
+   01  AUDIT-OUT-RECORD.
+       05  AU-RUN-TIMESTAMP             PIC X(26).
+       05  AU-SUBMITTER-ID              PIC X(08).
+       05  AU-FRAGMENT-HASH             PIC 9(09).
+
    WORKING-STORAGE SECTION.
-   01    WS-0 PIC X(20) VALUE 'RPT19/='.
-   01    WS-1 PIC X(20) VALUE 'tCQU+2345=='.
-   01    WS-2 PIC X(20) VALUE 'LSU'.
-   01    WS-3 PIC X(20) VALUE 'HNDpRekJDTUVxLPt3iu'.
-   01    WS-4 PIC X(20) VALUE 'RkxBR'.
-   01    WS-5 PIC X(20) VALUE 'cEpFRjNaWE5'.
-   01    WS-6 PIC X(20) VALUE 'FcTmupV'.
-   01    WS-7 PIC X(20) VALUE '2YldVaEllaGtu'.
-   01    WS-CONCAT1 PIC X(52) VALUE SPACES.
-   01    WS-CONCAT2 PIC X(52) VALUE SPACES.
-   01    WS-CONCAT3 PIC X(52) VALUE SPACES.
-   
-   PROCEDURE DIVISION.
+   COPY CTFFRAG.
+
+   01    WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+         88  WS-END-OF-FILE              VALUE 'Y'.
+   01    WS-OVERFLOW-SWITCH PIC X(01) VALUE 'N'.
+         88  WS-STRING-OVERFLOW          VALUE 'Y'.
+   01    WS-BAD-DATA-SWITCH PIC X(01) VALUE 'N'.
+         88  WS-BAD-DATA                 VALUE 'Y'.
+   01    WS-KEYFRAG-FILE-STATUS PIC X(02) VALUE SPACES.
+   01    WS-INQUIRY-FILE-STATUS PIC X(02) VALUE SPACES.
+   01    WS-CONCAT2-PTR PIC 9(03) COMP VALUE ZERO.
+   01    WS-RUN-TIMESTAMP.
+         05  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+         05  WS-RUN-TIME                 PIC 9(08) VALUE ZERO.
+         05  FILLER                      PIC X(10) VALUE SPACES.
+   01    WS-SUBMITTER-ID PIC X(08) VALUE 'UNKNOWN'.
+   01    WS-CHECKSUM-FIELDS.
+         05  WS-CHECKSUM-TOTAL           PIC 9(09) COMP VALUE ZERO.
+         05  WS-CHECKSUM-INDEX           PIC 9(03) COMP VALUE ZERO.
+   01    WS-MODE PIC X(08) VALUE 'BATCH'.
+         88  WS-MODE-INQUIRY                      VALUE 'INQUIRY'.
+   01    WS-PARM-FIELDS.
+         05  WS-PARM-MODE                PIC X(08) VALUE SPACES.
+         05  WS-PARM-SUBMITTER           PIC X(08) VALUE SPACES.
+
+   LINKAGE SECTION.
+   01  LS-PARM-AREA.
+       05  LS-PARM-LENGTH                PIC S9(04) COMP.
+       05  LS-PARM-TEXT                  PIC X(80).
+
+   PROCEDURE DIVISION USING LS-PARM-AREA.
    MAIN-PARAGRAPH.
-        STRING WS-6(1:1)
-               WS-7(9:3)
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+        ACCEPT WS-RUN-TIME FROM TIME
+        PERFORM PARSE-PARM-PARAGRAPH
+        OPEN OUTPUT CTF-CODE-OUT
+        OPEN OUTPUT CTF-AUDIT-FILE
+        IF WS-MODE-INQUIRY
+            PERFORM INQUIRY-PARAGRAPH
+        ELSE
+            PERFORM BATCH-PARAGRAPH
+        END-IF
+        CLOSE CTF-CODE-OUT
+        CLOSE CTF-AUDIT-FILE
+        GOBACK
+        .
+
+   PARSE-PARM-PARAGRAPH.
+        IF LS-PARM-LENGTH > ZERO
+            UNSTRING LS-PARM-TEXT(1:LS-PARM-LENGTH) DELIMITED BY '/'
+                INTO WS-PARM-MODE WS-PARM-SUBMITTER
+            END-UNSTRING
+            IF WS-PARM-MODE = 'INQUIRY'
+                MOVE 'INQUIRY' TO WS-MODE
+                IF WS-PARM-SUBMITTER NOT = SPACES
+                    MOVE WS-PARM-SUBMITTER TO WS-SUBMITTER-ID
+                END-IF
+            ELSE
+                MOVE WS-PARM-MODE TO WS-SUBMITTER-ID
+            END-IF
+        END-IF
+        .
+
+   BATCH-PARAGRAPH.
+        OPEN INPUT CTF-KEYFRAG-FILE
+        IF WS-KEYFRAG-FILE-STATUS NOT = '00'
+            DISPLAY 'CTF0005 NO KEYFRAG INPUT PRESENT'
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            PERFORM READ-KEYFRAG-PARAGRAPH
+            PERFORM BATCH-RECORD-PARAGRAPH
+                UNTIL WS-END-OF-FILE
+            CLOSE CTF-KEYFRAG-FILE
+        END-IF
+        .
+
+   BATCH-RECORD-PARAGRAPH.
+        PERFORM PROCESS-RECORD-PARAGRAPH
+        PERFORM READ-KEYFRAG-PARAGRAPH
+        .
+
+   INQUIRY-PARAGRAPH.
+        OPEN INPUT CTF-INQUIRY-FILE
+        IF WS-INQUIRY-FILE-STATUS NOT = '00'
+            DISPLAY 'CTF0010 NO INQUIRY TRANSACTION PRESENT'
+            MOVE 16 TO RETURN-CODE
+        ELSE
+            READ CTF-INQUIRY-FILE INTO WS-FRAGMENT-RECORD
+                AT END
+                    DISPLAY 'CTF0010 NO INQUIRY TRANSACTION PRESENT'
+                    MOVE 16 TO RETURN-CODE
+            END-READ
+            IF RETURN-CODE = ZERO
+                PERFORM PROCESS-RECORD-PARAGRAPH
+            END-IF
+            CLOSE CTF-INQUIRY-FILE
+        END-IF
+        .
+
+   PROCESS-RECORD-PARAGRAPH.
+        PERFORM BUILD-SEGMENTS-PARAGRAPH
+        PERFORM VALIDATE-SEGMENTS-PARAGRAPH
+        DISPLAY '>' WS-CONCAT3 '<'
+        DISPLAY '>' WS-CONCAT1 '<'
+        DISPLAY '>' WS-CONCAT2 '<'
+        PERFORM WRITE-OUTPUT-PARAGRAPH
+        PERFORM WRITE-AUDIT-PARAGRAPH
+        .
+
+   WRITE-AUDIT-PARAGRAPH.
+        PERFORM COMPUTE-FRAGMENT-HASH-PARAGRAPH
+        MOVE WS-RUN-TIMESTAMP TO AU-RUN-TIMESTAMP
+        MOVE WS-SUBMITTER-ID TO AU-SUBMITTER-ID
+        MOVE WS-CHECKSUM-TOTAL TO AU-FRAGMENT-HASH
+        WRITE AUDIT-OUT-RECORD
+        .
+
+   COMPUTE-FRAGMENT-HASH-PARAGRAPH.
+        MOVE ZERO TO WS-CHECKSUM-TOTAL
+        MOVE 1 TO WS-CHECKSUM-INDEX
+        PERFORM ACCUMULATE-HASH-PARAGRAPH
+            UNTIL WS-CHECKSUM-INDEX > 160
+        .
+
+   ACCUMULATE-HASH-PARAGRAPH.
+        COMPUTE WS-CHECKSUM-TOTAL = WS-CHECKSUM-TOTAL +
+            (FUNCTION ORD(WS-FRAGMENT-RECORD(WS-CHECKSUM-INDEX:1))
+                * WS-CHECKSUM-INDEX)
+        ADD 1 TO WS-CHECKSUM-INDEX
+        .
+
+   WRITE-OUTPUT-PARAGRAPH.
+        MOVE 'SEGMENT1' TO CO-SEGMENT-ID
+        MOVE WS-CONCAT1 TO CO-SEGMENT-VALUE
+        MOVE WS-RUN-TIMESTAMP TO CO-RUN-TIMESTAMP
+        WRITE CODE-OUT-RECORD
+        MOVE 'SEGMENT2' TO CO-SEGMENT-ID
+        MOVE WS-CONCAT2 TO CO-SEGMENT-VALUE
+        WRITE CODE-OUT-RECORD
+        MOVE 'SEGMENT3' TO CO-SEGMENT-ID
+        MOVE WS-CONCAT3 TO CO-SEGMENT-VALUE
+        WRITE CODE-OUT-RECORD
+        .
+
+   BUILD-SEGMENTS-PARAGRAPH.
+        MOVE 'N' TO WS-OVERFLOW-SWITCH
+        MOVE SPACES TO WS-CONCAT1 WS-CONCAT2 WS-CONCAT3
+        MOVE 1 TO WS-CONCAT2-PTR
+        STRING WS-FRAGMENT-TABLE(7)(1:1)
+               WS-FRAGMENT-TABLE(8)(9:3)
                ':'
           INTO WS-CONCAT1
+          ON OVERFLOW
+               SET WS-STRING-OVERFLOW TO TRUE
+          NOT ON OVERFLOW
+               CONTINUE
         END-STRING
-        STRING WS-4 DELIMITED BY SPACE
-               WS-3(17:1)
-               WS-1 DELIMITED BY '+'
-               WS-1(9:1)
-               WS-2 DELIMITED BY SPACE
-               WS-5(11:1)
-               WS-3 DELIMITED BY 'x'
-               WS-1(8:1)
-               WS-5 DELIMITED BY SPACE
-               WS-7(1:8)
-               WS-0(1:5)
-               WS-6 DELIMITED BY SPACE
-               WS-1(10:2)
+        STRING WS-FRAGMENT-TABLE(5) DELIMITED BY SPACE
+               WS-FRAGMENT-TABLE(4)(17:1)
+               WS-FRAGMENT-TABLE(2) DELIMITED BY '+'
+               WS-FRAGMENT-TABLE(2)(9:1)
+               WS-FRAGMENT-TABLE(3) DELIMITED BY SPACE
+               WS-FRAGMENT-TABLE(6)(11:1)
+               WS-FRAGMENT-TABLE(4) DELIMITED BY 'x'
+               WS-FRAGMENT-TABLE(2)(8:1)
+               WS-FRAGMENT-TABLE(6) DELIMITED BY SPACE
+               WS-FRAGMENT-TABLE(8)(1:8)
+               WS-FRAGMENT-TABLE(1)(1:5)
+               WS-FRAGMENT-TABLE(7) DELIMITED BY SPACE
+               WS-FRAGMENT-TABLE(2)(10:2)
           INTO WS-CONCAT2
+          WITH POINTER WS-CONCAT2-PTR
+          ON OVERFLOW
+               SET WS-STRING-OVERFLOW TO TRUE
+          NOT ON OVERFLOW
+               CONTINUE
         END-STRING
-        DISPLAY '>' WS-CONCAT3 '<'
-        DISPLAY '>' WS-CONCAT1 '<'
-        DISPLAY '>' WS-CONCAT2 '<'
-        GOBACK
-        .
\ No newline at end of file
+        STRING WS-FRAGMENT-TABLE(2)(6:2)
+               WS-FRAGMENT-TABLE(4)(14:3)
+               WS-FRAGMENT-TABLE(4)(18:2)
+               WS-FRAGMENT-TABLE(8)(12:2)
+          INTO WS-CONCAT3
+          ON OVERFLOW
+               SET WS-STRING-OVERFLOW TO TRUE
+          NOT ON OVERFLOW
+               CONTINUE
+        END-STRING
+        IF WS-STRING-OVERFLOW
+            DISPLAY 'CTF0020 STRING OVERFLOW BUILDING SEGMENT OUTPUT'
+        END-IF
+        .
+
+   VALIDATE-SEGMENTS-PARAGRAPH.
+        MOVE 'N' TO WS-BAD-DATA-SWITCH
+        IF WS-STRING-OVERFLOW
+            SET WS-BAD-DATA TO TRUE
+        END-IF
+        IF WS-CONCAT1(1:4) = SPACES
+            SET WS-BAD-DATA TO TRUE
+            DISPLAY 'CTF0030 SEGMENT 1 IS BLANK'
+        END-IF
+        IF WS-CONCAT1(1:1) = SPACE OR WS-CONCAT1(2:1) = SPACE
+            OR WS-CONCAT1(3:1) = SPACE OR WS-CONCAT1(4:1) = SPACE
+            SET WS-BAD-DATA TO TRUE
+            DISPLAY 'CTF0031 SEGMENT 1 FAILED FORMAT CHECK - ' WS-CONCAT1
+        END-IF
+        IF WS-CONCAT2(1:1) = SPACE
+            SET WS-BAD-DATA TO TRUE
+            DISPLAY 'CTF0032 SEGMENT 2 IS BLANK'
+        END-IF
+        IF WS-CONCAT2-PTR <= 70
+            IF WS-CONCAT2(WS-CONCAT2-PTR:) NOT = SPACES
+                SET WS-BAD-DATA TO TRUE
+                DISPLAY 'CTF0033 SEGMENT 2 HAS TRAILING DATA - '
+                    WS-CONCAT2
+            END-IF
+        END-IF
+        IF WS-BAD-DATA
+            MOVE 8 TO RETURN-CODE
+        END-IF
+        .
+
+   READ-KEYFRAG-PARAGRAPH.
+        READ CTF-KEYFRAG-FILE INTO WS-FRAGMENT-RECORD
+            AT END
+                SET WS-END-OF-FILE TO TRUE
+        END-READ
+        .
