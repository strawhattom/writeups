@@ -0,0 +1,19 @@
+//CTFDAILY JOB (ACCTNO),'CTF DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY BATCH RUN OF PROGRAM CTF.                               *
+//* READS THE KEYFRAG MAINTENANCE FILE (ONE 8-FRAGMENT SET PER    *
+//* RECORD) AND PRODUCES ONE GENERATION OF CTF.CODE.OUTPUT PLUS   *
+//* AN APPENDED AUDIT LOG ENTRY PER RECORD PROCESSED.             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CTF,PARM='CTFDAILY'
+//STEPLIB  DD   DSN=PROD.CTF.LOADLIB,DISP=SHR
+//KEYFRAG  DD   DSN=PROD.CTF.KEYFRAG,DISP=SHR
+//CODEOUT  DD   DSN=CTF.CODE.OUTPUT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.CTF.AUDIT.LOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=43,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
